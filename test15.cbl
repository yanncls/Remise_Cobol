@@ -11,12 +11,20 @@
       *--------------------
        FILE-CONTROL.
       *--------------------
-       SELECT FIC-R1    ASSIGN TO 'C:/Users/y_cle/ENTREE/R1_VIDE.txt'
+       SELECT FIC-R1-BRUT ASSIGN TO 'C:/Users/y_cle/ENTREE/R1_VIDE.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS                IS FS-F-CLI-BRUT.
+       SELECT FIC-R1    ASSIGN TO 'C:/Users/y_cle/ENTREE/R1_TRI.txt'
                    ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS                IS FS-F-CLI.
-       SELECT FIC-R2    ASSIGN TO 'C:/Users/y_cle/ENTREE/R2_VIDE.txt'
+       SELECT SORT-R1   ASSIGN TO 'C:/Users/y_cle/ENTREE/SORTWK1'.
+       SELECT FIC-R2-BRUT ASSIGN TO 'C:/Users/y_cle/ENTREE/R2_VIDE.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS                IS FS-F-COM-BRUT.
+       SELECT FIC-R2    ASSIGN TO 'C:/Users/y_cle/ENTREE/R2_TRI.txt'
                    ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS                 IS FS-F-COM.
+       SELECT SORT-R2   ASSIGN TO 'C:/Users/y_cle/ENTREE/SORTWK2'.
        SELECT CARTE-P1    ASSIGN TO 'C:/Users/y_cle/ENTREE/P1.txt'
                    ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS                 IS FS-F-P1.
@@ -26,6 +34,9 @@
        SELECT CARTE-P3       ASSIGN TO 'C:/Users/y_cle/ENTREE/P3.txt'
                    ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS                 IS FS-F-P3.
+       SELECT CARTE-P4    ASSIGN TO 'C:/Users/y_cle/ENTREE/ARTICLES.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS                 IS FS-F-P4.
        SELECT FIC-W1   ASSIGN TO 'C:/Users/y_cle/SORTIE/W1.txt'
                    ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS                 IS FS-F-W1.
@@ -38,16 +49,45 @@
        SELECT FIC-W4    ASSIGN TO 'C:/Users/y_cle/SORTIE/W4.txt'
                    ORGANIZATION IS LINE SEQUENTIAL
            FILE STATUS                 IS FS-F-W4.
+       SELECT FIC-W5    ASSIGN TO 'C:/Users/y_cle/SORTIE/W5.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS                 IS FS-F-W5.
+       SELECT FIC-HIST  ASSIGN TO 'C:/Users/y_cle/SORTIE/HISTREM.dat'
+                   ORGANIZATION IS INDEXED
+                   ACCESS MODE IS DYNAMIC
+                   RECORD KEY IS HIST-CLE
+           FILE STATUS                 IS FS-F-HIST.
+       SELECT FIC-CKPT  ASSIGN TO 'C:/Users/y_cle/SORTIE/CHECKPOINT.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS                 IS FS-F-CKPT.
+       SELECT FIC-CR    ASSIGN TO 'C:/Users/y_cle/SORTIE/CONTROLE.txt'
+                   ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS                 IS FS-F-CR.
+       SELECT FIC-W6    ASSIGN TO 'C:/Users/y_cle/SORTIE/PUBLIPOST.csv'
+                   ORGANIZATION IS LINE SEQUENTIAL
+           FILE STATUS                 IS FS-F-W6.
       *
       *****************************************************************
       *                     DESCRIPTION DES FICHIERS                  *
       *****************************************************************
        DATA DIVISION.
        FILE SECTION.
+       FD  FIC-R1-BRUT  RECORDING F.
+       01  ENRG-CLI-BRUT       PIC X(79).
        FD  FIC-R1       RECORDING F.
        01  ENRG-CLI            PIC X(79).
+       SD  SORT-R1.
+       01  SD-ENRG-CLI.
+           05  SD-CLE-CLI      PIC 9(10).
+           05  FILLER          PIC X(69).
+       FD  FIC-R2-BRUT  RECORDING F.
+       01  ENRG-COMMAN-BRUT    PIC X(58).
        FD  FIC-R2       RECORDING F.
        01  ENRG-COMMAN         PIC X(58).
+       SD  SORT-R2.
+       01  SD-ENRG-COM.
+           05  SD-CLE-COM      PIC 9(10).
+           05  FILLER          PIC X(48).
        FD  CARTE-P1     RECORDING F.
        01  ENRG-DATEJ          PIC X(8).
        FD  CARTE-P2     RECORDING F.
@@ -58,6 +98,11 @@
        01  ENRG-SEXECLI.
            05  FS-COD-SX       PIC 9.
            05  FILLER          PIC X(9).
+       FD  CARTE-P4     RECORDING F.
+       01  ENRG-ARTICLE.
+           05  FS-ART-COD      PIC 9(3).
+           05  FS-ART-LIB      PIC X(20).
+           05  FS-ART-PRI      PIC 9(3)V9(2).
        FD  FIC-W1       RECORDING F.
        01  ENRG-INFOCPT        PIC X(98).
        FD  FIC-W2       RECORDING F.
@@ -66,6 +111,22 @@
        01  ENRG-LISTCO         PIC X(102).
        FD  FIC-W4       RECORDING F.
        01  ENRG-REMISES        PIC X(98).
+       FD  FIC-W5       RECORDING F.
+       01  ENRG-TOP50          PIC X(80).
+       FD  FIC-W6       RECORDING F.
+       01  ENRG-PUBLIPOST      PIC X(120).
+       FD  FIC-HIST.
+       01  ENRG-HIST.
+           05  HIST-CLE.
+               10  HIST-NUM-CLI    PIC 9(10).
+               10  HIST-COD-REM    PIC 9(10).
+           05  HIST-DATE-EMIS      PIC 9(8).
+           05  HIST-TAB-DEB        PIC 9(8).
+           05  HIST-TAB-FIN        PIC 9(8).
+       FD  FIC-CKPT      RECORDING F.
+       01  ENRG-CKPT           PIC X(60).
+       FD  FIC-CR        RECORDING F.
+       01  ENRG-CTRL           PIC X(80).
       *
        WORKING-STORAGE SECTION.
       ******************************************************************
@@ -100,12 +161,24 @@
       *----------------------------------------------------------------*
       *                        P2 - REMISES                            *
       *----------------------------------------------------------------*
+      *    Zone de lecture / remise courante (alimente WRITE-W4-DEB)
        01  WS-ENRG-REM.
            05  WS-TAB-COD      PIC 9(10).
            05  WS-TAB-LIB      PIC X(8).
            05  WS-TAB-REM      PIC 9(2).
            05  WS-TAB-DEB      PIC 9(8).
            05  WS-TAB-FIN      PIC 9(8).
+      *    Table des campagnes de remise chargee depuis CARTE-P2
+      *    (une carte par campagne : anniversaire, fidelite, noel, ...)
+       01  TABREM OCCURS 10 TIMES.
+           05  REM-COD         PIC 9(10).
+           05  REM-LIB         PIC X(8).
+           05  REM-TAUX        PIC 9(2).
+           05  REM-DEB         PIC 9(8).
+           05  REM-FIN         PIC 9(8).
+       77  REM-MAX             PIC 99     VALUE 10.
+       77  REM-LU              PIC 99     VALUE ZERO.
+       01  EOF-P2              PIC 9      VALUE ZERO.
       *----------------------------------------------------------------*
       *                        P3 - SEXE                               *
       *----------------------------------------------------------------*
@@ -113,6 +186,33 @@
            05  WS-SEX-COD      PIC 9.
            05  WS-SEX-LIB      PIC X(9).
       *----------------------------------------------------------------*
+      *                        P4 - ARTICLES (MASTER)                  *
+      *----------------------------------------------------------------*
+       01  WS-ENRG-ART-M.
+           05  WS-ART-M-COD    PIC 9(3).
+           05  WS-ART-M-LIB    PIC X(20).
+           05  WS-ART-M-PRI    PIC 9(3)V9(2).
+      *    Table des articles chargee depuis CARTE-P4
+       01  TABART OCCURS 200 TIMES.
+           05  ART-M-COD       PIC 9(3).
+           05  ART-M-LIB       PIC X(20).
+           05  ART-M-PRI       PIC 9(3)V9(2).
+       77  ART-MAX             PIC 9(3)   VALUE 200.
+       77  ART-LU              PIC 9(3)   VALUE ZERO.
+       77  ART-PAR             PIC 9(3)   VALUE ZERO.
+       01  EOF-P4              PIC 9      VALUE ZERO.
+       01  WS-ART-OK           PIC X      VALUE 'Y'.
+           88 WS-ART-OK-OUI                VALUE 'Y'.
+           88 WS-ART-OK-NON                VALUE 'N'.
+      *    Controle civilite client (code hors tableau P3)
+       01  WS-CIV-OK           PIC X      VALUE 'Y'.
+           88 WS-CIV-OK-OUI                VALUE 'Y'.
+           88 WS-CIV-OK-NON                VALUE 'N'.
+      *    Controle quantite/prix commande (zero ou negatif)
+       01  WS-QTY-OK           PIC X      VALUE 'Y'.
+           88 WS-QTY-OK-OUI                VALUE 'Y'.
+           88 WS-QTY-OK-NON                VALUE 'N'.
+      *----------------------------------------------------------------*
       *                        W1 - INFCOMPT  (SUR 24 MOIS)            *
       *----------------------------------------------------------------*
        01  WS-ENRG-INFCOMPT.
@@ -121,10 +221,13 @@
            05  WS-CPT-PRE      PIC X(10).
            05  WS-CPT-COM      PIC 9(2).
            05  WS-CPT-TOT      PIC 9(3)V9(2).
+           05  WS-CPT-MULTI    PIC X.
       *----------------------------------------------------------------*
       *                        W2 - FICERRO   (JOURNAL DES ERREURS)    *
       *----------------------------------------------------------------*
-       01  WS-FICERROR         PIC X(80).
+       01  WS-FICERROR.
+           05  WS-FICERROR-TYPE    PIC X.
+           05  WS-FICERROR-DATA    PIC X(79).
       *----------------------------------------------------------------*
       *                        W3 - LISTCO   (ETAT LINSTING 24M )      *
       *----------------------------------------------------------------*
@@ -247,6 +350,45 @@
        01  WS-LIGNE5           PIC X(23)   VALUE
            'Merci de votre fidélité'.
       *----------------------------------------------------------------*
+      *          CR - CONTROLE   (ETAT DE RECONCILIATION FIN DE JOB)   *
+      *----------------------------------------------------------------*
+       01  WS-CTRL-TITRE.
+           05  FILLER          PIC X(80)   VALUE
+           'ETAT DE CONTROLE / RECONCILIATION - TRAITEMENT REMCLI'.
+       01  WS-CTRL-L1.
+           05  FILLER          PIC X(33)   VALUE
+           'CLIENTS LUS EN ENTREE (R1) ..... '.
+           05  WS-CTRL-R1-LU   PIC ZZZZZ9.
+           05  FILLER          PIC X(17)   VALUE
+           '   ECRITS W1 ... '.
+           05  WS-CTRL-W1-CNT  PIC ZZZZZ9.
+       01  WS-CTRL-L2.
+           05  FILLER          PIC X(33)   VALUE
+           'COMMANDES LUES EN ENTREE (R2) .. '.
+           05  WS-CTRL-R2-LU   PIC ZZZZZ9.
+           05  FILLER          PIC X(17)   VALUE
+           '   ECRITES W3 .. '.
+           05  WS-CTRL-W3-CNT  PIC ZZZZZ9.
+       01  WS-CTRL-L3.
+           05  FILLER          PIC X(33)   VALUE
+           'LETTRES DE REMISE ECRITES (W4) . '.
+           05  WS-CTRL-W4-CNT  PIC ZZZZZ9.
+       01  WS-CTRL-L4.
+           05  FILLER          PIC X(33)   VALUE
+           'ANOMALIES JOURNALISEES (W2) .... '.
+           05  WS-CTRL-W2-CNT  PIC ZZZZZ9.
+       01  WS-CTRL-L5.
+           05  FILLER          PIC X(33)   VALUE
+           'TOTAL DES COMMANDES 24 MOIS .... '.
+           05  WS-CTRL-TOTAL   PIC Z(9).99.
+           05  FILLER          PIC X       VALUE '€'.
+       01  WS-CTRL-L6.
+           05  FILLER          PIC X(33)   VALUE
+           'CLIENTS SANS COMMANDE 24M (R1) . '.
+           05  WS-CTRL-NOCMD-CNT PIC ZZZZZ9.
+           05  FILLER          PIC X(17)   VALUE
+           '   (R1 = W1 + CE)'.
+      *----------------------------------------------------------------*
       *                        FILE STATUS                             *
       *----------------------------------------------------------------*
       *    R2 - CLIENTS        file status
@@ -257,6 +399,9 @@
                                                  '10'.
            88  FS-CLI-23-00                VALUE '00'
                                                  '23'.
+      *    R1 - CLIENTS (EXTRAIT BRUT AVANT TRI)   file status
+       01  FS-F-CLI-BRUT       PIC X(2).
+           88  FS-CLI-BRUT-00              VALUE '00'.
       *    R1 - COMMANDE       file status
        01  FS-F-COM            PIC X(2).
            88  FS-COM-00                   VALUE '00'.
@@ -267,6 +412,9 @@
                                                  '10'.
            88  FS-COM-23-00                VALUE '00'
                                                  '23'.
+      *    R2 - COMMANDE (EXTRAIT BRUT AVANT TRI)  file status
+       01  FS-F-COM-BRUT       PIC X(2).
+           88  FS-COM-BRUT-00              VALUE '00'.
       *    P1 - DATEJOUR       file status
        01  FS-F-P1             PIC X(2).
            88  FS-P1-00                    VALUE '00'.
@@ -279,6 +427,10 @@
        01  FS-F-P3             PIC X(2).
            88  FS-P3-00                    VALUE '00'.
            88  FS-P3-10                    VALUE '10'.
+      *    P4 - ARTICLES       file status
+       01  FS-F-P4             PIC X(2).
+           88  FS-P4-00                    VALUE '00'.
+           88  FS-P4-10                    VALUE '10'.
       *    W1 - INFCOMPT       file status
        01  FS-F-W1             PIC X(2).
            88  FS-W1-00                    VALUE '00'.
@@ -291,6 +443,25 @@
       *    W4 - REMISES (etat) file status
        01  FS-F-W4             PIC X(2).
            88  FS-W4-00                    VALUE '00'.
+      *    W5 - TOP50 (etat)   file status
+       01  FS-F-W5             PIC X(2).
+           88  FS-W5-00                    VALUE '00'.
+      *    HIST - HISTORIQUE DES REMISES   file status
+       01  FS-F-HIST           PIC X(2).
+           88  FS-HIST-00                  VALUE '00'.
+           88  FS-HIST-23                  VALUE '23'.
+           88  FS-HIST-35                  VALUE '35'.
+      *    CKPT - POINT DE REPRISE         file status
+       01  FS-F-CKPT           PIC X(2).
+           88  FS-CKPT-00                  VALUE '00'.
+           88  FS-CKPT-10                  VALUE '10'.
+           88  FS-CKPT-35                  VALUE '35'.
+      *    CR - ETAT DE CONTROLE FIN DE TRAITEMENT  file status
+       01  FS-F-CR             PIC X(2).
+           88  FS-CR-00                    VALUE '00'.
+      *    W6 - PUBLIPOSTAGE CSV (extrait W4)  file status
+       01  FS-F-W6             PIC X(2).
+           88  FS-W6-00                    VALUE '00'.
       *    EOF status
        01  EOF-1               PIC X(1)    VALUE 'N'.
        01  EOF-2               PIC X(1)    VALUE 'N'.
@@ -342,11 +513,19 @@
            88 WS-FIDEL-OUI                 VALUE 'Y'.
        01  WS-NOEL             PIC X       VALUE 'N'.
            88 WS-NOEL-OUI                  VALUE 'Y'.
+       01  WS-DEJA-REMIS       PIC X       VALUE 'N'.
+           88 WS-DEJA-REMIS-OUI            VALUE 'Y'.
+           88 WS-DEJA-REMIS-NON            VALUE 'N'.
       *    COMPTEURS
        01  WS-NB-CMD           PIC S9(4)   COMP
                                            VALUE ZERO.
        01  WS-CLI-NB-CMD       PIC S9(4)   COMP
                                            VALUE ZERO.
+      *    Nombre de remises cumulees emises pour le client en cours
+       01  WS-NB-REMISES-CLI   PIC 9       VALUE ZERO.
+       01  WS-MULTI-CAMP       PIC X       VALUE 'N'.
+           88 WS-MULTI-CAMP-OUI            VALUE 'Y'.
+           88 WS-MULTI-CAMP-NON            VALUE 'N'.
       *    TOTAUX
        01  WS-TOT-CMD          PIC S9(7)V99 COMP-3.
        01  WS-TOT-ART          PIC S9(7)V99 COMP-3.
@@ -365,6 +544,106 @@
                                           VALUE ZERO.
        01  COMPTEUR-ERR        PIC 99     COMP
                                           VALUE ZERO.
+       01  WS-CPT-W3-LIGNES    PIC 9(6)   COMP
+                                          VALUE ZERO.
+       01  WS-CPT-W4-LIGNES    PIC 9(6)   COMP
+                                          VALUE ZERO.
+      *    Nombre de commandes effectivement editees en W3 (une par
+      *    appel a WRITE-LINE-CMD-DEB, hors en-tetes/blancs/totaux)
+       01  WS-CPT-W3-ORDRES    PIC 9(6)   COMP
+                                          VALUE ZERO.
+      *    Nombre de lettres de remise (W4) effectivement editees
+      *    (une par appel a WRITE-W4-DEB, hors lignes d'impression)
+       01  WS-CPT-W4-LETTRES   PIC 9(6)   COMP
+                                          VALUE ZERO.
+      *    COMPTEURS / TOTAUX POUR L'ETAT DE CONTROLE FIN DE TRAITEMENT
+       01  WS-CPT-R1-LU        PIC 9(6)   COMP
+                                          VALUE ZERO.
+       01  WS-CPT-R2-LU        PIC 9(6)   COMP
+                                          VALUE ZERO.
+      *    Clients lus en R1 sans aucune commande 24 mois eligible
+      *    (donc legitimement non ecrits en W1) - permet a
+      *    WS-CTRL-R1-LU de rapprocher a zero avec WS-CTRL-W1-CNT
+       01  WS-CPT-R1-SANS-CMD  PIC 9(6)   COMP
+                                          VALUE ZERO.
+       01  WS-SOMME-TOT-CMD    PIC S9(9)V99 COMP-3
+                                          VALUE ZERO.
+      *----------------------------------------------------------------*
+      *      W5 - TOP50   (CLASSEMENT DES 50 MEILLEURS CLIENTS)        *
+      *----------------------------------------------------------------*
+      *    Table maintenue triee par total decroissant au fil de l'eau
+       01  TOP50-TABLE.
+           05  TOP50 OCCURS 50 TIMES.
+               10  T50-NUM         PIC 9(10).
+               10  T50-NOM         PIC X(10).
+               10  T50-PRE         PIC X(10).
+               10  T50-NBCMD       PIC S9(4).
+               10  T50-TOTAL       PIC S9(7)V99.
+       77  TOP50-NB                PIC 99     VALUE ZERO.
+       77  T50-IDX                 PIC 99.
+       01  WS-T50-SWAP.
+           05  T50-SWAP-NUM        PIC 9(10).
+           05  T50-SWAP-NOM        PIC X(10).
+           05  T50-SWAP-PRE        PIC X(10).
+           05  T50-SWAP-NBCMD      PIC S9(4).
+           05  T50-SWAP-TOTAL      PIC S9(7)V99.
+      *    Ligne editee pour chaque client du classement
+       01  WS-T50-LIGNE.
+           05  WS-T50-RANG         PIC ZZ9.
+           05  FILLER              PIC X(4)    VALUE '  - '.
+           05  WS-T50-NUMED        PIC 9(10).
+           05  FILLER              PIC X       VALUE SPACE.
+           05  WS-T50-NOMED        PIC X(10).
+           05  FILLER              PIC X       VALUE SPACE.
+           05  WS-T50-PREED        PIC X(10).
+           05  FILLER              PIC X(12)   VALUE
+           '  COMMANDES '.
+           05  WS-T50-NBED         PIC ZZ9.
+           05  FILLER              PIC X(9)    VALUE '  TOTAL: '.
+           05  WS-T50-TOTED        PIC Z(6).99.
+           05  FILLER              PIC X       VALUE '€'.
+      *----------------------------------------------------------------*
+      *      W6 - PUBLIPOSTAGE (EXTRAIT CSV DE CHAQUE LETTRE W4)       *
+      *----------------------------------------------------------------*
+      *    Une ligne CSV par remise emise (meme declenchement que W4)
+       01  WS-W6-ENTETE.
+           05  FILLER              PIC X(55)   VALUE
+              'NUM_CLI,NOM,PRENOM,CIVILITE,ANCIENNETE,COD_REM,LIB_REM,'.
+           05  FILLER              PIC X(18)   VALUE
+               'TAUX,DATE_EMIS'.
+       01  WS-W6-LIGNE.
+           05  WS-W6-NUM           PIC 9(10).
+           05  FILLER              PIC X       VALUE ','.
+           05  WS-W6-NOM           PIC X(10).
+           05  FILLER              PIC X       VALUE ','.
+           05  WS-W6-PRE           PIC X(10).
+           05  FILLER              PIC X       VALUE ','.
+           05  WS-W6-CIV           PIC X(10).
+           05  FILLER              PIC X       VALUE ','.
+           05  WS-W6-ANC           PIC 9(3).
+           05  FILLER              PIC X       VALUE ','.
+           05  WS-W6-COD           PIC 9(10).
+           05  FILLER              PIC X       VALUE ','.
+           05  WS-W6-LIB           PIC X(8).
+           05  FILLER              PIC X       VALUE ','.
+           05  WS-W6-TAUX          PIC 9(2).
+           05  FILLER              PIC X       VALUE ','.
+           05  WS-W6-DATE          PIC 9(8).
+      *----------------------------------------------------------------*
+      *                CKPT - POINT DE REPRISE                         *
+      *----------------------------------------------------------------*
+       01  WS-ENRG-CKPT.
+           05  WS-CKPT-NUM-CLI     PIC 9(10).
+           05  WS-CKPT-CLI-CNT     PIC 9(6).
+           05  WS-CKPT-ERR-CNT     PIC 9(6).
+           05  WS-CKPT-W3-CNT      PIC 9(6).
+           05  WS-CKPT-W4-CNT      PIC 9(6).
+           05  WS-CKPT-TOT-CMD     PIC 9(9)V99.
+           05  WS-CKPT-NOCMD-CNT   PIC 9(6).
+       77  WS-CKPT-INTERVAL        PIC 9(4)   VALUE 0001.
+       01  WS-RESTART              PIC X      VALUE 'N'.
+           88 WS-RESTART-OUI                  VALUE 'Y'.
+           88 WS-RESTART-NON                  VALUE 'N'.
       *
        01  tableau OCCURS 10 TIMES.
            05  CODIF PIC 9.
@@ -390,6 +669,14 @@
       *---------------------------------------------------------------*
       *
            DISPLAY '***********0000-DEB***********'
+      *    Detection d'un point de reprise laisse par un run precedent
+           PERFORM CHECK-RESTART-DEB
+              THRU CHECK-RESTART-FIN.
+      *    Tri des extraits R1/R2 sur le numero client avant assortiment
+           PERFORM SORT-CLI-DEB
+              THRU SORT-CLI-FIN.
+           PERFORM SORT-CMD-DEB
+              THRU SORT-CMD-FIN.
            PERFORM OV-CLI-DEB
               THRU OV-CLI-FIN.
            PERFORM READ-F-CLI-DEB
@@ -414,21 +701,44 @@
               PERFORM FIN-PROG-DEB
                  THRU FIN-PROG-FIN
            END-IF.
+      *    Repositionnement sur les extraits si reprise apres incident
+           IF WS-RESTART-OUI
+               PERFORM SKIP-RESTART-DEB
+                  THRU SKIP-RESTART-FIN
+           END-IF.
       *
            PERFORM OV-P1-DEB
               THRU OV-P1-FIN.
            PERFORM OV-P2-DEB
               THRU OV-P2-FIN.
-           PERFORM READ-P2-DEB
-              THRU READ-P2-FIN.
-      *    Parametrage de la remise en cours apres lecture P2
-           IF          WS-TAB-COD = 0000000001
-               SET WS-ANNIV-OUI TO TRUE
-           ELSE IF     WS-TAB-COD = 0000000002
-               SET WS-FIDEL-OUI TO TRUE
-           ELSE IF     WS-TAB-COD = 0000000003
-               SET WS-NOEL-OUI  TO TRUE
-           END-IF.
+      *    Lecture de la carte P2 et alimentation de la table remises
+           PERFORM UNTIL EOF-P2 = 1
+               PERFORM READ-P2-DEB
+                  THRU READ-P2-FIN
+               IF FS-F-P2 = '10'
+                   MOVE 1          TO EOF-P2
+               ELSE
+                   ADD 1           TO REM-LU
+                   MOVE WS-TAB-COD TO REM-COD  (REM-LU)
+                   MOVE WS-TAB-LIB TO REM-LIB  (REM-LU)
+                   MOVE WS-TAB-REM TO REM-TAUX (REM-LU)
+                   MOVE WS-TAB-DEB TO REM-DEB  (REM-LU)
+                   MOVE WS-TAB-FIN TO REM-FIN  (REM-LU)
+      *            Parametrage des remises en cours (campagnes actives)
+                   EVALUATE WS-TAB-COD
+                       WHEN 0000000001
+                           SET WS-ANNIV-OUI TO TRUE
+                       WHEN 0000000002
+                           SET WS-FIDEL-OUI TO TRUE
+                       WHEN 0000000003
+                           SET WS-NOEL-OUI  TO TRUE
+                   END-EVALUATE
+                   IF REM-LU > REM-MAX
+                       DISPLAY 'ERREUR LECTURE COMPTEUR TABLEAU REMISES'
+                       GOBACK
+                   END-IF
+               END-IF
+           END-PERFORM.
       *
            PERFORM OV-P3-DEB
               THRU OV-P3-FIN.
@@ -453,6 +763,24 @@
       *     END-PERFORM.
       *         DISPLAY ' HOMME : ' LIBEL (1)
       *         DISPLAY ' FEMME : ' LIBEL (2)
+           PERFORM OV-P4-DEB
+              THRU OV-P4-FIN.
+      *    Lecture de la carte P4 et alimentation du tableau ARTICLES
+           PERFORM UNTIL EOF-P4 = 1
+               READ CARTE-P4 INTO WS-ENRG-ART-M
+               AT END
+                   MOVE 1       TO EOF-P4
+               NOT AT END
+                   ADD 1        TO ART-LU
+                   MOVE WS-ART-M-COD TO ART-M-COD (ART-LU)
+                   MOVE WS-ART-M-LIB TO ART-M-LIB (ART-LU)
+                   MOVE WS-ART-M-PRI TO ART-M-PRI (ART-LU)
+               END-READ
+               IF ART-LU > ART-MAX
+                   DISPLAY 'ERREUR LECTURE COMPTEUR TABLEAU ARTICLES'
+                   GOBACK
+               END-IF
+           END-PERFORM.
            PERFORM OV-W1-DEB
               THRU OV-W1-FIN.
            PERFORM OV-W2-DEB
@@ -461,6 +789,11 @@
               THRU OV-W3-FIN.
            PERFORM OV-W4-DEB
               THRU OV-W4-FIN.
+      *    Extrait CSV de publipostage (W6), alimente a chaque lettre W4
+           PERFORM OV-W6-DEB
+              THRU OV-W6-FIN.
+           PERFORM OV-HIST-DEB
+              THRU OV-HIST-FIN.
       *    Préparation date du jour
            PERFORM DATEJ-IS-DEB
               THRU DATEJ-IS-FIN.
@@ -487,6 +820,8 @@
               THRU FE-P2-FIN.
            PERFORM FE-P3-DEB
               THRU FE-P3-FIN.
+           PERFORM FE-P4-DEB
+              THRU FE-P4-FIN.
            PERFORM FE-W1-DEB
               THRU FE-W1-FIN.
            PERFORM FE-W2-DEB
@@ -495,6 +830,27 @@
               THRU FE-W3-FIN.
            PERFORM FE-W4-DEB
               THRU FE-W4-FIN.
+           PERFORM FE-W6-DEB
+              THRU FE-W6-FIN.
+           PERFORM FE-HIST-DEB
+              THRU FE-HIST-FIN.
+      *    Edition de l'etat de controle / reconciliation fin de job
+           PERFORM OV-CR-DEB
+              THRU OV-CR-FIN.
+           PERFORM ETAT-CTRL-DEB
+              THRU ETAT-CTRL-FIN.
+           PERFORM FE-CR-DEB
+              THRU FE-CR-FIN.
+      *    Edition du classement des 50 meilleurs clients (24 mois)
+           PERFORM OV-W5-DEB
+              THRU OV-W5-FIN.
+           PERFORM ETAT-TOP50-DEB
+              THRU ETAT-TOP50-FIN.
+           PERFORM FE-W5-DEB
+              THRU FE-W5-FIN.
+      *    Run termine normalement : le point de reprise est purge
+           PERFORM CLEAR-CKPT-DEB
+              THRU CLEAR-CKPT-FIN.
            PERFORM FIN-PROG-DEB
               THRU FIN-PROG-FIN.
       *
@@ -549,6 +905,19 @@
       *BAS DU TRAITEMENT ANOMALIE 1
       *---------------------------------------------------------------*
            DISPLAY '***********2000-DEB/FIN***********'
+      *    Controle du code civilite client par rapport au tableau P3
+           PERFORM VALID-CIV-DEB
+              THRU VALID-CIV-FIN.
+      *    client sans aucune commande 24 mois (aucun R2 correspondant)
+           ADD 1 TO WS-CPT-R1-SANS-CMD.
+      *SI
+      *    POINT DE REPRISE : TOUS LES N CLIENTS TRAITES
+      *FIN
+           IF COMPTEUR-CLI > 0
+              AND FUNCTION MOD(COMPTEUR-CLI, WS-CKPT-INTERVAL) = 0
+               PERFORM WRITE-CKPT-DEB
+                  THRU WRITE-CKPT-FIN
+           END-IF.
       *    lecture CLIENT
            PERFORM READ-F-CLI-DEB
               THRU READ-F-CLI-FIN.
@@ -571,6 +940,9 @@
       *PREPARATION DU TRAITEMENT (OREILLETTE GAUCHE)
       *---------------------------------------------------------------*
            DISPLAY '***********2010-DEB***********'
+      *    Controle du code civilite client par rapport au tableau P3
+           PERFORM VALID-CIV-DEB
+              THRU VALID-CIV-FIN.
       *    Calcul ancienneté du client
            PERFORM DATE-CLI-DEB
               THRU DATE-CLI-FIN.
@@ -594,6 +966,7 @@
       *FIN
            IF WS-TOT-CMD <> '0'
                MOVE WS-TOT-CMD         TO WS-PANIERTOT
+               ADD  WS-TOT-CMD         TO WS-SOMME-TOT-CMD
                PERFORM WRITE-FIN-TAB-DEB
                   THRU WRITE-FIN-TAB-FIN
            DISPLAY '*** ECRITURE FIN TOTAL : ' WS-PANIERTOT '***'
@@ -604,17 +977,72 @@
       *        ECRITURE W4 REMISE
       *FIN
            IF WS-CLI-24 = 'Y' AND WS-CMD-24 = 'Y' AND WS-ANNIV = 'Y'
-               DISPLAY '***REMISE ANNIERSAIRE POUR ' WS-NOM-CLI '***'
-               PERFORM WRITE-W4-DEB
-                  THRU WRITE-W4-FIN
+               MOVE 0000000001     TO       WS-COD-REM
+               PERFORM FIND-REM-DEB
+                  THRU FIND-REM-FIN
+               IF WS-DATE-J >= WS-TAB-DEB AND WS-DATE-J <= WS-TAB-FIN
+                   PERFORM CHECK-HIST-DEB
+                      THRU CHECK-HIST-FIN
+                   IF WS-DEJA-REMIS-NON
+                       DISPLAY '***REMISE ANNIV. POUR ' WS-NOM-CLI '***'
+                       PERFORM WRITE-W4-DEB
+                          THRU WRITE-W4-FIN
+                       PERFORM WRITE-HIST-DEB
+                          THRU WRITE-HIST-FIN
+                       ADD 1 TO WS-NB-REMISES-CLI
+                   END-IF
+               END-IF
+           END-IF.
       *SI
       *    COMMANDE -24 MOIS & MT TOTAL +1000€
-      *        REMISE FIDELITE
+      *        REMISE FIDELITE (cumulable avec la remise anniversaire)
+      *        ECRITURE W4 REMISE
+      *FIN
+           IF WS-CMD-24 = 'Y' AND WS-MILLE = 'Y' AND WS-FIDEL = 'Y'
+               MOVE 0000000002     TO       WS-COD-REM
+               PERFORM FIND-REM-DEB
+                  THRU FIND-REM-FIN
+               IF WS-DATE-J >= WS-TAB-DEB AND WS-DATE-J <= WS-TAB-FIN
+                   PERFORM CHECK-HIST-DEB
+                      THRU CHECK-HIST-FIN
+                   IF WS-DEJA-REMIS-NON
+                       DISPLAY '***REMISE FIDELITE POUR ' WS-NOM-CLI
+                       PERFORM WRITE-W4-DEB
+                          THRU WRITE-W4-FIN
+                       PERFORM WRITE-HIST-DEB
+                          THRU WRITE-HIST-FIN
+                       ADD 1 TO WS-NB-REMISES-CLI
+                   END-IF
+               END-IF
+           END-IF.
+      *SI
+      *    CLIENT AVEC COMMANDE RECENTE & CAMPAGNE NOEL EN COURS
+      *        REMISE NOEL
       *        ECRITURE W4 REMISE
-           ELSE IF WS-CMD-24 = 'Y' AND WS-MILLE = 'Y' AND WS-FIDEL = 'Y'
-               DISPLAY '***REMISE FIDELITE POUR ' WS-NOM-CLI '***'
-               PERFORM WRITE-W4-DEB
-                  THRU WRITE-W4-FIN
+      *FIN
+           IF WS-CMD-24 = 'Y' AND WS-NOEL = 'Y'
+               MOVE 0000000003     TO       WS-COD-REM
+               PERFORM FIND-REM-DEB
+                  THRU FIND-REM-FIN
+               IF WS-DATE-J >= WS-TAB-DEB AND WS-DATE-J <= WS-TAB-FIN
+                   PERFORM CHECK-HIST-DEB
+                      THRU CHECK-HIST-FIN
+                   IF WS-DEJA-REMIS-NON
+                       DISPLAY '***REMISE NOEL POUR ' WS-NOM-CLI '***'
+                       PERFORM WRITE-W4-DEB
+                          THRU WRITE-W4-FIN
+                       PERFORM WRITE-HIST-DEB
+                          THRU WRITE-HIST-FIN
+                       ADD 1 TO WS-NB-REMISES-CLI
+                   END-IF
+               END-IF
+           END-IF.
+      *SI
+      *    PLUS D'UNE REMISE EMISE POUR CE CLIENT SUR LE PASSAGE
+      *        QUALIFICATION MULTI-CAMPAGNES (reportee sur W1)
+      *FIN
+           IF WS-NB-REMISES-CLI > 1
+               SET WS-MULTI-CAMP-OUI  TO       TRUE
            END-IF.
       *SI COMPETEUR COMMANDE DIFFERENT DE 0
            IF WS-CLI-NB-CMD <> 0
@@ -627,6 +1055,19 @@
                    PERFORM WRITE-W1-DEB
                       THRU WRITE-W1-FIN
                END-IF
+      *        Mise a jour du classement des 50 meilleurs clients
+               PERFORM MAJ-TOP50-DEB
+                  THRU MAJ-TOP50-FIN
+           ELSE
+               ADD 1 TO WS-CPT-R1-SANS-CMD
+           END-IF.
+      *SI
+      *    POINT DE REPRISE : TOUS LES N CLIENTS TRAITES
+      *FIN
+           IF COMPTEUR-CLI > 0
+              AND FUNCTION MOD(COMPTEUR-CLI, WS-CKPT-INTERVAL) = 0
+               PERFORM WRITE-CKPT-DEB
+                  THRU WRITE-CKPT-FIN
            END-IF.
       *SINON
       *    pas de remise si aucune condition respectée
@@ -650,7 +1091,8 @@
       *---------------------------------------------------------------*
       *    écriture fichier FICERRO (commande sans compte client)
            DISPLAY '***********2020-FIN***********'
-           MOVE WS-ENRG-COM    TO WS-FICERROR.
+           MOVE '1'            TO WS-FICERROR-TYPE.
+           MOVE WS-ENRG-COM    TO WS-FICERROR-DATA
            DISPLAY 'CMD SANS CLIENT ' WS-ENRG-COM
            PERFORM WRITE-W2-DEB
               THRU WRITE-W2-FIN
@@ -681,20 +1123,28 @@
       *    commande passée date -24 mois et premiere commande
            PERFORM DATE-CMD-DEB
               THRU DATE-CMD-FIN.
-           IF YEARS-COM <= 2
+      *    Controle de l'article commande par rapport au referentiel P4
+           PERFORM VALID-ART-DEB
+              THRU VALID-ART-FIN.
+      *    Controle de la quantite et du prix de la ligne commande
+           PERFORM VALID-CMD-DEB
+              THRU VALID-CMD-FIN.
+           IF WS-ART-OK-OUI AND WS-QTY-OK-OUI AND YEARS-COM <= 2
                DISPLAY 'COMMANDE RECENTE : OUI '
                SET WS-CMD-24-OUI       TO TRUE
                DISPLAY 'DATE COMMANDE SUR 24M : ' YEARS-COM.
       *SI
       *    commande passée date -24 mois et commande suivante
-           IF WS-ISFIRST-NON AND YEARS-COM < 2
+           IF WS-ART-OK-OUI AND WS-QTY-OK-OUI AND WS-ISFIRST-NON
+              AND YEARS-COM < 2
                PERFORM SUM-TOTAL-DEB
                   THRU SUM-TOTAL-FIN
                PERFORM WRITE-CMD-RECAP-DEB
                   THRU WRITE-CMD-RECAP-FIN
       *SINON
       *    commande passée date -24 mois et premiere commande
-           ELSE IF WS-ISFIRST-OUI AND YEARS-COM < 2
+           ELSE IF WS-ART-OK-OUI AND WS-QTY-OK-OUI AND WS-ISFIRST-OUI
+              AND YEARS-COM < 2
                PERFORM INIT-INFO-CLI-DEB
                   THRU INIT-INFO-CLI-FIN
                PERFORM WRITE-SP-TAB-DEB
@@ -722,6 +1172,83 @@
       *            ORDRES DE MANIPULATION DES FICHIERS                *
       *---------------------------------------------------------------*
       *****************************************************************
+      *    POINT DE REPRISE (CHECKPOINT / RESTART)
+      *****************************************************************
+       CHECK-RESTART-DEB.
+      *    Recherche d'un point de reprise laisse par une execution
+      *    precedente interrompue
+           SET WS-RESTART-NON      TO       TRUE.
+           MOVE ZERO                TO      WS-CKPT-NUM-CLI.
+           OPEN INPUT FIC-CKPT.
+           IF FS-F-CKPT = '00'
+               READ FIC-CKPT INTO WS-ENRG-CKPT
+                   AT END
+                       CONTINUE
+                   NOT AT END
+                       SET WS-RESTART-OUI    TO TRUE
+                       MOVE WS-CKPT-CLI-CNT  TO COMPTEUR-CLI
+                       MOVE WS-CKPT-ERR-CNT  TO COMPTEUR-ERR
+                       MOVE WS-CKPT-W3-CNT   TO WS-CPT-W3-ORDRES
+                       MOVE WS-CKPT-W4-CNT   TO WS-CPT-W4-LETTRES
+                       MOVE WS-CKPT-TOT-CMD  TO WS-SOMME-TOT-CMD
+                       MOVE WS-CKPT-NOCMD-CNT
+                                             TO WS-CPT-R1-SANS-CMD
+                       DISPLAY 'POINT DE REPRISE TROUVE - DERNIER '
+                           'CLIENT TRAITE : ' WS-CKPT-NUM-CLI
+               END-READ
+               CLOSE FIC-CKPT
+           ELSE
+               IF NOT FS-F-CKPT = '35'
+                   DISPLAY 'PROBLEME DE LECTURE DU FICHIER CHECKPOINT'
+                   DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-CKPT
+                   PERFORM ERREUR-PROG-DEB  THRU ERREUR-PROG-FIN
+               END-IF
+           END-IF.
+       CHECK-RESTART-FIN.
+           EXIT.
+      *
+       SKIP-RESTART-DEB.
+      *    Repositionnement sur R1/R2 apres le dernier client traite
+           PERFORM UNTIL WS-NUM-CLI > WS-CKPT-NUM-CLI OR EOF-1 = 'Y'
+               PERFORM READ-F-CLI-DEB
+                  THRU READ-F-CLI-FIN
+           END-PERFORM.
+           PERFORM UNTIL WS-KEY-COM > WS-CKPT-NUM-CLI OR EOF-2 = 'Y'
+               PERFORM READ-F-CMD-DEB
+                  THRU READ-F-CMD-FIN
+           END-PERFORM.
+           DISPLAY 'REPRISE APRES LE CLIENT ' WS-CKPT-NUM-CLI.
+       SKIP-RESTART-FIN.
+           EXIT.
+      *****************************************************************
+      *    TRI DES EXTRAITS AVANT ASSORTIMENT
+      *****************************************************************
+       SORT-CLI-DEB.
+           SORT SORT-R1
+               ON ASCENDING KEY SD-CLE-CLI
+               USING FIC-R1-BRUT
+               GIVING FIC-R1.
+           IF SORT-RETURN NOT = 0
+              DISPLAY 'PROBLEME DE TRI DU FICHIER CLIENT (R1)'
+              DISPLAY 'SORT-RETURN = ' SORT-RETURN
+              PERFORM ERREUR-PROG-DEB  THRU ERREUR-PROG-FIN
+           END-IF.
+       SORT-CLI-FIN.
+           EXIT.
+      *
+       SORT-CMD-DEB.
+           SORT SORT-R2
+               ON ASCENDING KEY SD-CLE-COM
+               USING FIC-R2-BRUT
+               GIVING FIC-R2.
+           IF SORT-RETURN NOT = 0
+              DISPLAY 'PROBLEME DE TRI DU FICHIER COMMANDE (R2)'
+              DISPLAY 'SORT-RETURN = ' SORT-RETURN
+              PERFORM ERREUR-PROG-DEB  THRU ERREUR-PROG-FIN
+           END-IF.
+       SORT-CMD-FIN.
+           EXIT.
+      *****************************************************************
       *    OUVERTURE DES FICHIERS
       *****************************************************************
        OV-CLI-DEB.
@@ -773,9 +1300,23 @@
            END-IF.
        OV-P3-FIN.
            EXIT.
+      *
+       OV-P4-DEB.
+           OPEN INPUT CARTE-P4.
+           IF NOT FS-F-P4 = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE CARTE P4 (ARTICLES)'
+              DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-P4
+              PERFORM ERREUR-PROG-DEB  THRU ERREUR-PROG-FIN
+           END-IF.
+       OV-P4-FIN.
+           EXIT.
       *
        OV-W1-DEB.
-           OPEN OUTPUT FIC-W1.
+           IF WS-RESTART-OUI
+               OPEN EXTEND FIC-W1
+           ELSE
+               OPEN OUTPUT FIC-W1
+           END-IF.
            IF NOT FS-F-W1 = '00'
               DISPLAY 'PROBLEME D''OUVERTURE FICHIER W1'
               DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-W1
@@ -785,7 +1326,11 @@
            EXIT.
       *
        OV-W2-DEB.
-           OPEN OUTPUT FIC-W2.
+           IF WS-RESTART-OUI
+               OPEN EXTEND FIC-W2
+           ELSE
+               OPEN OUTPUT FIC-W2
+           END-IF.
            IF NOT FS-F-W2 = '00'
               DISPLAY 'PROBLEME D''OUVERTURE FICHIER W2'
               DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-W2
@@ -795,7 +1340,11 @@
            EXIT.
       *
        OV-W3-DEB.
-           OPEN OUTPUT FIC-W3.
+           IF WS-RESTART-OUI
+               OPEN EXTEND FIC-W3
+           ELSE
+               OPEN OUTPUT FIC-W3
+           END-IF.
            IF NOT FS-F-W3 = '00'
               DISPLAY 'PROBLEME D''OUVERTURE FICHIER W3'
               DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-W3
@@ -805,7 +1354,11 @@
            EXIT.
       *
        OV-W4-DEB.
-           OPEN OUTPUT FIC-W4.
+           IF WS-RESTART-OUI
+               OPEN EXTEND FIC-W4
+           ELSE
+               OPEN OUTPUT FIC-W4
+           END-IF.
            IF NOT FS-F-W4 = '00'
               DISPLAY 'PROBLEME D''OUVERTURE FICHIER W4'
               DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-W4
@@ -813,6 +1366,70 @@
            END-IF.
        OV-W4-FIN.
            EXIT.
+      *
+       OV-W6-DEB.
+      *    Extrait CSV de publipostage (une ligne par lettre W4)
+           IF WS-RESTART-OUI
+               OPEN EXTEND FIC-W6
+           ELSE
+               OPEN OUTPUT FIC-W6
+           END-IF.
+           IF NOT FS-F-W6 = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER W6'
+              DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-W6
+              PERFORM ERREUR-PROG-DEB  THRU ERREUR-PROG-FIN
+           END-IF.
+           IF WS-RESTART-NON
+               MOVE WS-W6-ENTETE    TO       ENRG-PUBLIPOST
+               WRITE ENRG-PUBLIPOST
+               IF NOT FS-F-W6 = '00'
+                  DISPLAY 'PROBLEME D''ECRITURE FICHIER W6'
+                  DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-W6
+                  PERFORM ERREUR-PROG-DEB  THRU ERREUR-PROG-FIN
+               END-IF
+           END-IF.
+       OV-W6-FIN.
+           EXIT.
+      *
+       OV-HIST-DEB.
+      *    Ouverture en I-O, creation a vide si 1ere execution (FS=35)
+           OPEN I-O FIC-HIST.
+           IF FS-F-HIST = '35'
+              OPEN OUTPUT FIC-HIST
+              CLOSE FIC-HIST
+              OPEN I-O FIC-HIST
+           END-IF.
+           IF NOT FS-F-HIST = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER HISTORIQUE REMISE'
+              DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-HIST
+              PERFORM ERREUR-PROG-DEB  THRU ERREUR-PROG-FIN
+           END-IF.
+       OV-HIST-FIN.
+           EXIT.
+      *
+       OV-CR-DEB.
+      *    Ouverture de l'etat de controle, toujours en creation
+      *    (edite une seule fois, en fin de traitement complet)
+           OPEN OUTPUT FIC-CR.
+           IF NOT FS-F-CR = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER CONTROLE'
+              DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-CR
+              PERFORM ERREUR-PROG-DEB  THRU ERREUR-PROG-FIN
+           END-IF.
+       OV-CR-FIN.
+           EXIT.
+      *
+       OV-W5-DEB.
+      *    Ouverture du classement TOP50, toujours en creation
+      *    (edite une seule fois, en fin de traitement complet)
+           OPEN OUTPUT FIC-W5.
+           IF NOT FS-F-W5 = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER W5'
+              DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-W5
+              PERFORM ERREUR-PROG-DEB  THRU ERREUR-PROG-FIN
+           END-IF.
+       OV-W5-FIN.
+           EXIT.
       *****************************************************************
       *    LECTURE DES FICHIERS
       *****************************************************************
@@ -832,13 +1449,17 @@
       *************************LECTURE R1******************************
        READ-F-CLI-DEB.
            READ FIC-R1 INTO WS-ENRG-CLI
-              AT END move 'Y' to EOF-1.
+              AT END move 'Y' to EOF-1
+              NOT AT END ADD 1 TO WS-CPT-R1-LU
+           END-READ.
        READ-F-CLI-FIN.
            EXIT.
       *************************LECTURE R2******************************
        READ-F-CMD-DEB.
            READ FIC-R2 INTO WS-ENRG-COM
-               AT END move 'Y' to EOF-2.
+               AT END move 'Y' to EOF-2
+               NOT AT END ADD 1 TO WS-CPT-R2-LU
+           END-READ.
        READ-F-CMD-FIN.
            EXIT.
       *
@@ -894,6 +1515,16 @@
            END-IF.
        FE-P3-FIN.
            EXIT.
+      *
+       FE-P4-DEB.
+           CLOSE CARTE-P4.
+           IF NOT FS-F-P4 = '00'
+              DISPLAY 'PROBLEME DE FERMETURE CARTE P4 (ARTICLES)'
+              DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-P4
+              PERFORM ERREUR-PROG-DEB  THRU ERREUR-PROG-FIN
+           END-IF.
+       FE-P4-FIN.
+           EXIT.
       *
        FE-W1-DEB.
            CLOSE FIC-W1.
@@ -934,6 +1565,253 @@
            END-IF.
        FE-W4-FIN.
            EXIT.
+      *
+       FE-W6-DEB.
+           CLOSE FIC-W6.
+           IF NOT FS-F-W6 = '00'
+              DISPLAY 'PROBLEME DE FERMETURE DU FICHIER W6'
+              DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-W6
+              PERFORM ERREUR-PROG-DEB  THRU ERREUR-PROG-FIN
+           END-IF.
+       FE-W6-FIN.
+           EXIT.
+      *
+       FE-HIST-DEB.
+           CLOSE FIC-HIST.
+           IF NOT FS-F-HIST = '00'
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER HISTORIQUE REMISE'
+              DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-HIST
+              PERFORM ERREUR-PROG-DEB  THRU ERREUR-PROG-FIN
+           END-IF.
+       FE-HIST-FIN.
+           EXIT.
+      *
+       FE-CR-DEB.
+           CLOSE FIC-CR.
+           IF NOT FS-F-CR = '00'
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER CONTROLE'
+              DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-CR
+              PERFORM ERREUR-PROG-DEB  THRU ERREUR-PROG-FIN
+           END-IF.
+       FE-CR-FIN.
+           EXIT.
+      *
+       FE-W5-DEB.
+           CLOSE FIC-W5.
+           IF NOT FS-F-W5 = '00'
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER W5'
+              DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-W5
+              PERFORM ERREUR-PROG-DEB  THRU ERREUR-PROG-FIN
+           END-IF.
+       FE-W5-FIN.
+           EXIT.
+      ****************************************************************
+      *              ECRITURE / PURGE DU FICHIER CHECKPOINT          *
+      ****************************************************************
+       WRITE-CKPT-DEB.
+      *    Sauvegarde du dernier client traite et des compteurs en
+      *    cours pour permettre une reprise apres incident
+           MOVE WS-NUM-CLI         TO       WS-CKPT-NUM-CLI.
+           MOVE COMPTEUR-CLI       TO       WS-CKPT-CLI-CNT.
+           MOVE COMPTEUR-ERR       TO       WS-CKPT-ERR-CNT.
+           MOVE WS-CPT-W3-ORDRES   TO       WS-CKPT-W3-CNT.
+           MOVE WS-CPT-W4-LETTRES  TO       WS-CKPT-W4-CNT.
+           MOVE WS-SOMME-TOT-CMD   TO       WS-CKPT-TOT-CMD.
+           MOVE WS-CPT-R1-SANS-CMD TO       WS-CKPT-NOCMD-CNT.
+           OPEN OUTPUT FIC-CKPT.
+           IF NOT FS-F-CKPT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER CHECKPOINT'
+              DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-CKPT
+              PERFORM ERREUR-PROG-DEB  THRU ERREUR-PROG-FIN
+           END-IF.
+           WRITE ENRG-CKPT FROM WS-ENRG-CKPT.
+           IF NOT FS-F-CKPT = '00'
+              DISPLAY 'PROBLEME D''ECRITURE FICHIER CHECKPOINT'
+              DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-CKPT
+              PERFORM ERREUR-PROG-DEB  THRU ERREUR-PROG-FIN
+           END-IF.
+           CLOSE FIC-CKPT.
+           IF NOT FS-F-CKPT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER CHECKPOINT'
+              DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-CKPT
+              PERFORM ERREUR-PROG-DEB  THRU ERREUR-PROG-FIN
+           END-IF.
+           DISPLAY 'POINT DE REPRISE ENREGISTRE : CLIENT ' WS-NUM-CLI.
+       WRITE-CKPT-FIN.
+           EXIT.
+      *
+       CLEAR-CKPT-DEB.
+      *    Purge du point de reprise a la fin normale du traitement
+           OPEN OUTPUT FIC-CKPT.
+           IF NOT FS-F-CKPT = '00'
+              DISPLAY 'PROBLEME D''OUVERTURE FICHIER CHECKPOINT'
+              DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-CKPT
+              PERFORM ERREUR-PROG-DEB  THRU ERREUR-PROG-FIN
+           END-IF.
+           CLOSE FIC-CKPT.
+           IF NOT FS-F-CKPT = '00'
+              DISPLAY 'PROBLEME DE FERMETURE FICHIER CHECKPOINT'
+              DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-CKPT
+              PERFORM ERREUR-PROG-DEB  THRU ERREUR-PROG-FIN
+           END-IF.
+       CLEAR-CKPT-FIN.
+           EXIT.
+      ****************************************************************
+      *      ECRITURE ETAT DE CONTROLE / RECONCILIATION FIN DE JOB   *
+      ****************************************************************
+       ETAT-CTRL-DEB.
+      *    Rapproche les compteurs W1-W4 des volumes lus en entree R1/R2
+           MOVE WS-CPT-R1-LU      TO       WS-CTRL-R1-LU.
+           MOVE COMPTEUR-CLI      TO       WS-CTRL-W1-CNT.
+           MOVE WS-CPT-R2-LU      TO       WS-CTRL-R2-LU.
+           MOVE WS-CPT-W3-ORDRES  TO       WS-CTRL-W3-CNT.
+           MOVE WS-CPT-W4-LETTRES TO       WS-CTRL-W4-CNT.
+           MOVE COMPTEUR-ERR      TO       WS-CTRL-W2-CNT.
+           MOVE WS-SOMME-TOT-CMD  TO       WS-CTRL-TOTAL.
+           MOVE WS-CPT-R1-SANS-CMD TO      WS-CTRL-NOCMD-CNT.
+           WRITE ENRG-CTRL FROM WS-CTRL-TITRE.
+           IF NOT FS-F-CR = '00'
+              DISPLAY 'PROBLEME D''ECRITURE DU FICHIER CONTROLE'
+              DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-CR
+              PERFORM ERREUR-PROG-DEB
+                 THRU ERREUR-PROG-FIN
+           END-IF.
+           MOVE WS-STARS          TO       ENRG-CTRL.
+           WRITE ENRG-CTRL.
+           IF NOT FS-F-CR = '00'
+              DISPLAY 'PROBLEME D''ECRITURE DU FICHIER CONTROLE'
+              DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-CR
+              PERFORM ERREUR-PROG-DEB
+                 THRU ERREUR-PROG-FIN
+           END-IF.
+           WRITE ENRG-CTRL FROM WS-CTRL-L1.
+           IF NOT FS-F-CR = '00'
+              DISPLAY 'PROBLEME D''ECRITURE DU FICHIER CONTROLE'
+              DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-CR
+              PERFORM ERREUR-PROG-DEB
+                 THRU ERREUR-PROG-FIN
+           END-IF.
+           WRITE ENRG-CTRL FROM WS-CTRL-L2.
+           IF NOT FS-F-CR = '00'
+              DISPLAY 'PROBLEME D''ECRITURE DU FICHIER CONTROLE'
+              DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-CR
+              PERFORM ERREUR-PROG-DEB
+                 THRU ERREUR-PROG-FIN
+           END-IF.
+           WRITE ENRG-CTRL FROM WS-CTRL-L3.
+           IF NOT FS-F-CR = '00'
+              DISPLAY 'PROBLEME D''ECRITURE DU FICHIER CONTROLE'
+              DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-CR
+              PERFORM ERREUR-PROG-DEB
+                 THRU ERREUR-PROG-FIN
+           END-IF.
+           WRITE ENRG-CTRL FROM WS-CTRL-L4.
+           IF NOT FS-F-CR = '00'
+              DISPLAY 'PROBLEME D''ECRITURE DU FICHIER CONTROLE'
+              DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-CR
+              PERFORM ERREUR-PROG-DEB
+                 THRU ERREUR-PROG-FIN
+           END-IF.
+           WRITE ENRG-CTRL FROM WS-CTRL-L6.
+           IF NOT FS-F-CR = '00'
+              DISPLAY 'PROBLEME D''ECRITURE DU FICHIER CONTROLE'
+              DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-CR
+              PERFORM ERREUR-PROG-DEB
+                 THRU ERREUR-PROG-FIN
+           END-IF.
+           WRITE ENRG-CTRL FROM WS-CTRL-L5.
+           IF NOT FS-F-CR = '00'
+              DISPLAY 'PROBLEME D''ECRITURE DU FICHIER CONTROLE'
+              DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-CR
+              PERFORM ERREUR-PROG-DEB
+                 THRU ERREUR-PROG-FIN
+           END-IF.
+       ETAT-CTRL-FIN.
+           EXIT.
+      ****************************************************************
+      *   ECRITURE FICHIER W5 - TOP50 MEILLEURS CLIENTS (24 MOIS)    *
+      ****************************************************************
+       ETAT-TOP50-DEB.
+           MOVE 'TOP 50 DES MEILLEURS CLIENTS SUR 24 MOIS'
+                                    TO       ENRG-TOP50.
+           WRITE ENRG-TOP50.
+           IF NOT FS-F-W5 = '00'
+              DISPLAY 'PROBLEME D''ECRITURE DU FICHIER W5'
+              DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-W5
+              PERFORM ERREUR-PROG-DEB
+                 THRU ERREUR-PROG-FIN
+           END-IF.
+           MOVE WS-STARS           TO       ENRG-TOP50.
+           WRITE ENRG-TOP50.
+           IF NOT FS-F-W5 = '00'
+              DISPLAY 'PROBLEME D''ECRITURE DU FICHIER W5'
+              DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-W5
+              PERFORM ERREUR-PROG-DEB
+                 THRU ERREUR-PROG-FIN
+           END-IF.
+      *    Le classement est tenu en memoire uniquement (non
+      *    sauvegarde au checkpoint) : apres une reprise, il ne
+      *    reflete que les clients traites depuis la reprise et peut
+      *    donc omettre des clients traites avant l'incident.
+           IF WS-RESTART-OUI
+               DISPLAY 'ATTENTION : REPRISE SUR INCIDENT DETECTEE - '
+                   'LE CLASSEMENT TOP 50 (W5) EST INCOMPLET, IL NE '
+                   'PORTE QUE SUR LES CLIENTS TRAITES DEPUIS LA '
+                   'REPRISE'
+               MOVE 'ATTENTION - REPRISE SUR INCIDENT : CLASSEMENT'
+                  TO ENRG-TOP50
+               WRITE ENRG-TOP50
+               IF NOT FS-F-W5 = '00'
+                  DISPLAY 'PROBLEME D''ECRITURE DU FICHIER W5'
+                  DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-W5
+                  PERFORM ERREUR-PROG-DEB
+                     THRU ERREUR-PROG-FIN
+               END-IF
+               MOVE 'INCOMPLET (CLIENTS ANTERIEURS A LA REPRISE'
+                  TO ENRG-TOP50
+               WRITE ENRG-TOP50
+               IF NOT FS-F-W5 = '00'
+                  DISPLAY 'PROBLEME D''ECRITURE DU FICHIER W5'
+                  DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-W5
+                  PERFORM ERREUR-PROG-DEB
+                     THRU ERREUR-PROG-FIN
+               END-IF
+               MOVE 'NON PRIS EN COMPTE)'
+                  TO ENRG-TOP50
+               WRITE ENRG-TOP50
+               IF NOT FS-F-W5 = '00'
+                  DISPLAY 'PROBLEME D''ECRITURE DU FICHIER W5'
+                  DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-W5
+                  PERFORM ERREUR-PROG-DEB
+                     THRU ERREUR-PROG-FIN
+               END-IF
+               MOVE WS-STARS           TO       ENRG-TOP50
+               WRITE ENRG-TOP50
+               IF NOT FS-F-W5 = '00'
+                  DISPLAY 'PROBLEME D''ECRITURE DU FICHIER W5'
+                  DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-W5
+                  PERFORM ERREUR-PROG-DEB
+                     THRU ERREUR-PROG-FIN
+               END-IF
+           END-IF.
+           PERFORM VARYING T50-IDX FROM 1 BY 1
+              UNTIL T50-IDX > TOP50-NB
+               MOVE T50-IDX            TO       WS-T50-RANG
+               MOVE T50-NUM  (T50-IDX) TO       WS-T50-NUMED
+               MOVE T50-NOM  (T50-IDX) TO       WS-T50-NOMED
+               MOVE T50-PRE  (T50-IDX) TO       WS-T50-PREED
+               MOVE T50-NBCMD(T50-IDX) TO       WS-T50-NBED
+               MOVE T50-TOTAL(T50-IDX) TO       WS-T50-TOTED
+               WRITE ENRG-TOP50 FROM WS-T50-LIGNE
+               IF NOT FS-F-W5 = '00'
+                  DISPLAY 'PROBLEME D''ECRITURE DU FICHIER W5'
+                  DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-W5
+                  PERFORM ERREUR-PROG-DEB
+                     THRU ERREUR-PROG-FIN
+               END-IF
+           END-PERFORM.
+       ETAT-TOP50-FIN.
+           EXIT.
       ****************************************************************
       *              ECRITURE FICHIER W1                             *
       ****************************************************************
@@ -993,6 +1871,7 @@
       ****************************************************************
        WRITE-W3-AFTER-DEB.
            WRITE ENRG-LISTCO AFTER PAGE
+           ADD 1 TO WS-CPT-W3-LIGNES.
            IF NOT FS-F-W3 ='00'
               DISPLAY 'PROBLEME D''ECRITURE DU FICHIER COMMANDE RECAP'
               DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-W3
@@ -1005,6 +1884,7 @@
        WRITE-W3-DEB.
            WRITE ENRG-LISTCO
            AFTER ADVANCING 1 LINE.
+           ADD 1 TO WS-CPT-W3-LIGNES.
            IF NOT FS-F-W3 ='00'
               DISPLAY 'PROBLEME D''ECRITURE DU FICHIER COMMANDE RECAP'
               DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-W3
@@ -1019,6 +1899,7 @@
       ****************************************************************
        WRITE-W4-LINE-DEB.
            WRITE ENRG-REMISES
+           ADD 1 TO WS-CPT-W4-LIGNES.
            IF NOT FS-F-W4 = '00'
               DISPLAY 'PROBLEME D''ECRITURE DU FICHIER REMISE'
               DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-W4
@@ -1048,8 +1929,38 @@
            MOVE ZERO              TO       WS-TOT-ART.
            MOVE ZERO              TO       WS-NB-CMD.
            MOVE WS-CIV-CLI        TO       WS-GENDER-CODE.
+           MOVE ZERO              TO       WS-NB-REMISES-CLI.
+           SET  WS-MULTI-CAMP-NON TO       TRUE.
        VAR-ASRTM-FIN.
            EXIT.
+      *
+       VALID-CIV-DEB.
+      *    Anomalie si le code civilite ne correspond a aucune entree
+      *    chargee depuis CARTE-P3 (recherche, comme VALID-ART-DEB/
+      *    FIND-REM-DEB, et non simple controle de borne) : l'anomalie
+      *    est journalisee et un code par defaut est substitue pour
+      *    pouvoir continuer l'edition (WS-GENDER-CODE sert d'indice
+      *    dans les traitements suivants) ; le client n'est pas exclu
+      *    de W1/W3/W4/W6, au meme titre que les lignes commande en
+      *    anomalie de VALID-ART-DEB/VALID-CMD-DEB.
+           SET WS-CIV-OK-NON      TO TRUE.
+           PERFORM VARYING COMPT-PAR FROM 1 BY 1
+              UNTIL COMPT-PAR > COMPT-LU
+               IF CODIF (COMPT-PAR) = WS-CIV-CLI
+                   SET WS-CIV-OK-OUI  TO TRUE
+               END-IF
+           END-PERFORM.
+           IF WS-CIV-OK-NON
+               MOVE '4'            TO WS-FICERROR-TYPE
+               MOVE WS-ENRG-CLI    TO WS-FICERROR-DATA
+               DISPLAY 'CODE CIVILITE INVALIDE (DEFAUT APPLIQUE) : '
+                       WS-ENRG-CLI
+               PERFORM WRITE-W2-DEB
+                  THRU WRITE-W2-FIN
+               MOVE 1              TO WS-GENDER-CODE
+           END-IF.
+       VALID-CIV-FIN.
+           EXIT.
       *
        DATE-CLI-DEB.
            COMPUTE  NBDAYS-3 =
@@ -1078,6 +1989,151 @@
            MOVE WS-DATE-FR        TO       WS-DATED.
        DATEJ-IS-FIN.
            EXIT.
+      *
+       FIND-REM-DEB.
+      *    Recherche dans la table remises de la campagne WS-COD-REM
+      *    et alimentation de la remise courante (WS-TAB-xxx)
+           MOVE SPACES            TO       WS-TAB-LIB.
+           MOVE ZERO              TO       WS-TAB-REM
+                                            WS-TAB-DEB
+                                            WS-TAB-FIN.
+           PERFORM VARYING COMPT-PAR FROM 1 BY 1
+              UNTIL COMPT-PAR > REM-LU
+               IF REM-COD (COMPT-PAR) = WS-COD-REM
+                   MOVE REM-LIB  (COMPT-PAR) TO WS-TAB-LIB
+                   MOVE REM-TAUX (COMPT-PAR) TO WS-TAB-REM
+                   MOVE REM-DEB  (COMPT-PAR) TO WS-TAB-DEB
+                   MOVE REM-FIN  (COMPT-PAR) TO WS-TAB-FIN
+               END-IF
+           END-PERFORM.
+       FIND-REM-FIN.
+           EXIT.
+      *
+       VALID-ART-DEB.
+      *    Controle article/libelle/prix de la commande contre le
+      *    referentiel ARTICLES (P4) : anomalie si absent ou incoherent
+           SET WS-ART-OK-NON      TO TRUE.
+           PERFORM VARYING ART-PAR FROM 1 BY 1
+              UNTIL ART-PAR > ART-LU
+               IF ART-M-COD (ART-PAR) = WS-ART-COM
+                   IF ART-M-LIB (ART-PAR) = WS-LIB-COM
+                      AND ART-M-PRI (ART-PAR) = WS-PRI-COM
+                       SET WS-ART-OK-OUI  TO TRUE
+                   END-IF
+               END-IF
+           END-PERFORM.
+           IF WS-ART-OK-NON
+               MOVE '2'            TO WS-FICERROR-TYPE
+               MOVE WS-ENRG-COM    TO WS-FICERROR-DATA
+               DISPLAY 'ARTICLE INVALIDE/INCOHERENT : ' WS-ENRG-COM
+               PERFORM WRITE-W2-DEB
+                  THRU WRITE-W2-FIN
+           END-IF.
+       VALID-ART-FIN.
+           EXIT.
+      *
+       VALID-CMD-DEB.
+      *    Anomalie si quantite ou prix de la ligne commande nul
+      *    (champs non signes : seul le cas zero peut etre rejete)
+           SET WS-QTY-OK-OUI      TO TRUE.
+           IF WS-QTY-COM = ZERO OR WS-PRI-COM = ZERO
+               SET WS-QTY-OK-NON  TO TRUE
+               MOVE '3'            TO WS-FICERROR-TYPE
+               MOVE WS-ENRG-COM    TO WS-FICERROR-DATA
+               DISPLAY 'QUANTITE/PRIX INVALIDE : ' WS-ENRG-COM
+               PERFORM WRITE-W2-DEB
+                  THRU WRITE-W2-FIN
+           END-IF.
+       VALID-CMD-FIN.
+           EXIT.
+      *
+       MAJ-TOP50-DEB.
+      *    Insertion du client courant dans le classement des 50
+      *    meilleurs clients (trie par WS-TOT-CMD decroissant)
+           IF TOP50-NB < 50
+               ADD 1                   TO TOP50-NB
+               MOVE WS-NUM-CLI         TO T50-NUM   (TOP50-NB)
+               MOVE WS-NOM-CLI         TO T50-NOM   (TOP50-NB)
+               MOVE WS-PRE-CLI         TO T50-PRE   (TOP50-NB)
+               MOVE WS-CLI-NB-CMD      TO T50-NBCMD (TOP50-NB)
+               MOVE WS-TOT-CMD         TO T50-TOTAL (TOP50-NB)
+               PERFORM TOP50-REMONTER-DEB
+                  THRU TOP50-REMONTER-FIN
+           ELSE
+               IF WS-TOT-CMD > T50-TOTAL (50)
+                   MOVE WS-NUM-CLI     TO T50-NUM   (50)
+                   MOVE WS-NOM-CLI     TO T50-NOM   (50)
+                   MOVE WS-PRE-CLI     TO T50-PRE   (50)
+                   MOVE WS-CLI-NB-CMD  TO T50-NBCMD (50)
+                   MOVE WS-TOT-CMD     TO T50-TOTAL (50)
+                   PERFORM TOP50-REMONTER-DEB
+                      THRU TOP50-REMONTER-FIN
+               END-IF
+           END-IF.
+       MAJ-TOP50-FIN.
+           EXIT.
+      *
+       TOP50-REMONTER-DEB.
+      *    Remonte la derniere entree inseree a sa place dans le tri
+           MOVE TOP50-NB              TO T50-IDX.
+           PERFORM UNTIL T50-IDX = 1
+              OR T50-TOTAL (T50-IDX) <= T50-TOTAL (T50-IDX - 1)
+               MOVE T50-NUM   (T50-IDX)     TO T50-SWAP-NUM
+               MOVE T50-NOM   (T50-IDX)     TO T50-SWAP-NOM
+               MOVE T50-PRE   (T50-IDX)     TO T50-SWAP-PRE
+               MOVE T50-NBCMD (T50-IDX)     TO T50-SWAP-NBCMD
+               MOVE T50-TOTAL (T50-IDX)     TO T50-SWAP-TOTAL
+               MOVE T50-NUM   (T50-IDX - 1) TO T50-NUM   (T50-IDX)
+               MOVE T50-NOM   (T50-IDX - 1) TO T50-NOM   (T50-IDX)
+               MOVE T50-PRE   (T50-IDX - 1) TO T50-PRE   (T50-IDX)
+               MOVE T50-NBCMD (T50-IDX - 1) TO T50-NBCMD (T50-IDX)
+               MOVE T50-TOTAL (T50-IDX - 1) TO T50-TOTAL (T50-IDX)
+               MOVE T50-SWAP-NUM    TO T50-NUM   (T50-IDX - 1)
+               MOVE T50-SWAP-NOM    TO T50-NOM   (T50-IDX - 1)
+               MOVE T50-SWAP-PRE    TO T50-PRE   (T50-IDX - 1)
+               MOVE T50-SWAP-NBCMD  TO T50-NBCMD (T50-IDX - 1)
+               MOVE T50-SWAP-TOTAL  TO T50-TOTAL (T50-IDX - 1)
+               SUBTRACT 1 FROM T50-IDX
+           END-PERFORM.
+       TOP50-REMONTER-FIN.
+           EXIT.
+      *
+       CHECK-HIST-DEB.
+      *    Recherche si la remise WS-COD-REM a deja ete emise pour ce
+      *    client sur la meme fenetre de campagne (WS-TAB-DEB/FIN)
+           SET WS-DEJA-REMIS-NON  TO       TRUE.
+           MOVE WS-NUM-CLI        TO       HIST-NUM-CLI.
+           MOVE WS-COD-REM        TO       HIST-COD-REM.
+           READ FIC-HIST
+               INVALID KEY
+                   CONTINUE
+               NOT INVALID KEY
+                   IF HIST-TAB-DEB = WS-TAB-DEB
+                      AND HIST-TAB-FIN = WS-TAB-FIN
+                       SET WS-DEJA-REMIS-OUI TO TRUE
+                   END-IF
+           END-READ.
+       CHECK-HIST-FIN.
+           EXIT.
+      *
+       WRITE-HIST-DEB.
+      *    Memorisation de l'emission de la remise pour ce client
+           MOVE WS-NUM-CLI        TO       HIST-NUM-CLI.
+           MOVE WS-COD-REM        TO       HIST-COD-REM.
+           MOVE WS-DATE-J         TO       HIST-DATE-EMIS.
+           MOVE WS-TAB-DEB        TO       HIST-TAB-DEB.
+           MOVE WS-TAB-FIN        TO       HIST-TAB-FIN.
+           WRITE ENRG-HIST
+               INVALID KEY
+                   REWRITE ENRG-HIST
+                       INVALID KEY
+                         DISPLAY 'PROBLEME D''ECRITURE HISTO REMISE'
+                         PERFORM ERREUR-PROG-DEB
+                            THRU ERREUR-PROG-FIN
+                   END-REWRITE
+           END-WRITE.
+       WRITE-HIST-FIN.
+           EXIT.
       *
        CLIENT-IN-DEB.
            MOVE WS-NUM-CLI        TO       WS-CLI-IN.
@@ -1110,6 +2166,7 @@
            MOVE WS-PRE-CLI        TO       WS-CPT-PRE.
            MOVE WS-CLI-NB-CMD     TO       WS-CPT-COM.
            MOVE WS-TOT-CMD        TO       WS-CPT-TOT.
+           MOVE WS-MULTI-CAMP     TO       WS-CPT-MULTI.
        INIT-W1-FIN.
            EXIT.
       *
@@ -1173,6 +2230,7 @@
            MOVE WS-ACHAT          TO       ENRG-LISTCO.
            PERFORM WRITE-W3-DEB
               THRU WRITE-W3-FIN.
+           ADD 1 TO WS-CPT-W3-ORDRES.
        WRITE-LINE-CMD-FIN.
       *
        WRITE-CMD-RECAP-DEB.
@@ -1187,6 +2245,7 @@
            EXIT.
       *
        WRITE-W4-DEB.
+           ADD 1 TO WS-CPT-W4-LETTRES.
            MOVE WS-NOM-CLI       TO        WS-NOMED
                COMPUTE YEARS = DIFFERENCE-DAY / 365
                MOVE YEARS        TO        WS-ANNEED
@@ -1246,8 +2305,32 @@
            MOVE WS-TIRED         TO        ENRG-REMISES.
            PERFORM WRITE-W4-LINE-DEB
               THRU WRITE-W4-LINE-FIN.
+      *    Extrait CSV de publipostage en regard de la lettre imprimee
+           PERFORM WRITE-W6-DEB
+              THRU WRITE-W6-FIN.
        WRITE-W4-FIN.
            EXIT.
+      *
+       WRITE-W6-DEB.
+           MOVE WS-NUM-CLI       TO        WS-W6-NUM.
+           MOVE WS-NOM-CLI       TO        WS-W6-NOM.
+           MOVE WS-PRE-CLI       TO        WS-W6-PRE.
+           MOVE LIBEL (WS-GENDER-CODE)
+                                 TO        WS-W6-CIV.
+           MOVE YEARS            TO        WS-W6-ANC.
+           MOVE WS-COD-REM       TO        WS-W6-COD.
+           MOVE WS-TAB-LIB       TO        WS-W6-LIB.
+           MOVE WS-TAB-REM       TO        WS-W6-TAUX.
+           MOVE WS-DATE-J        TO        WS-W6-DATE.
+           MOVE WS-W6-LIGNE      TO        ENRG-PUBLIPOST.
+           WRITE ENRG-PUBLIPOST.
+           IF NOT FS-F-W6 = '00'
+              DISPLAY 'PROBLEME D''ECRITURE FICHIER W6'
+              DISPLAY 'VALEUR DU FILE STATUS = ' FS-F-W6
+              PERFORM ERREUR-PROG-DEB  THRU ERREUR-PROG-FIN
+           END-IF.
+       WRITE-W6-FIN.
+           EXIT.
       *
        EXIT.
       *
